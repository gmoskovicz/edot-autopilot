@@ -0,0 +1,126 @@
+      *================================================================*
+      * PROGRAM-ID: PAYRECN01                                         *
+      * DESCRIPTION: DISBFILE reconciliation step.                    *
+      *              Reads DISBFILE back end-to-end, re-accumulates   *
+      *              the detail record count and dollar totals, and   *
+      *              compares them against the trailer record PAYRLL01*
+      *              wrote at close. Flags any mismatch before the    *
+      *              file is released to check printing / direct      *
+      *              deposit transmission.                            *
+      *                                                               *
+      * JCL JOB CLASS: A   REGION: 256M                               *
+      * RUN SEQUENCE:  Immediately after PAYRLL01.                    *
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      *   2026-02-10  TJK  Initial version.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYRECN01.
+       AUTHOR. PAYROLL-TEAM.
+       DATE-WRITTEN. 2026-02-10.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISBFILE ASSIGN TO DISBFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DISB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISBFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY DISBREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS.
+           05 WS-DISB-STATUS   PIC XX VALUE SPACES.
+           05 WS-EOF-FLAG      PIC X VALUE 'N'.
+               88 END-OF-FILE  VALUE 'Y'.
+
+       01  WS-RECALC-TOTALS.
+           05 WS-RECALC-COUNT  PIC 9(7)     VALUE ZEROS.
+           05 WS-RECALC-GROSS  PIC 9(11)V99 VALUE ZEROS.
+           05 WS-RECALC-NET    PIC 9(11)V99 VALUE ZEROS.
+
+       01  WS-TRAILER-SEEN     PIC X VALUE 'N'.
+           88 TRAILER-WAS-SEEN VALUE 'Y'.
+       01  WS-TRAILER-COUNT    PIC 9(7)     VALUE ZEROS.
+       01  WS-TRAILER-GROSS    PIC 9(11)V99 VALUE ZEROS.
+       01  WS-TRAILER-NET      PIC 9(11)V99 VALUE ZEROS.
+
+       01  WS-MISMATCH-FLAG    PIC X VALUE 'N'.
+           88 RECONCILE-FAILED VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+           DISPLAY 'PAYRECN01 STARTING - DISBFILE RECONCILIATION'
+           PERFORM OPEN-FILES
+           PERFORM READ-DISBFILE
+           PERFORM CLOSE-FILES
+           PERFORM CHECK-TOTALS
+           IF RECONCILE-FAILED
+               DISPLAY 'PAYRECN01 FAILED - DISBFILE DID NOT RECONCILE'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY 'PAYRECN01 COMPLETE - DISBFILE RECONCILES OK'
+           END-IF
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT DISBFILE
+           IF WS-DISB-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING DISBFILE: ' WS-DISB-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       READ-DISBFILE.
+           READ DISBFILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+           PERFORM UNTIL END-OF-FILE
+               PERFORM CLASSIFY-RECORD
+               READ DISBFILE
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+           END-PERFORM.
+
+       CLASSIFY-RECORD.
+           IF DISB-DETAIL-REC
+               ADD 1              TO WS-RECALC-COUNT
+               ADD DISB-GROSS-PAY TO WS-RECALC-GROSS
+               ADD DISB-NET-PAY   TO WS-RECALC-NET
+           ELSE
+               MOVE 'Y'                  TO WS-TRAILER-SEEN
+               MOVE DISB-TRL-RECORD-COUNT TO WS-TRAILER-COUNT
+               MOVE DISB-TRL-TOTAL-GROSS  TO WS-TRAILER-GROSS
+               MOVE DISB-TRL-TOTAL-NET    TO WS-TRAILER-NET
+           END-IF.
+
+       CHECK-TOTALS.
+           IF NOT TRAILER-WAS-SEEN
+               DISPLAY 'MISMATCH: DISBFILE HAS NO TRAILER RECORD'
+               MOVE 'Y' TO WS-MISMATCH-FLAG
+           ELSE
+               IF WS-RECALC-COUNT NOT = WS-TRAILER-COUNT
+                   DISPLAY 'MISMATCH: RECORD COUNT - TRAILER '
+                           WS-TRAILER-COUNT ' ACTUAL ' WS-RECALC-COUNT
+                   MOVE 'Y' TO WS-MISMATCH-FLAG
+               END-IF
+               IF WS-RECALC-GROSS NOT = WS-TRAILER-GROSS
+                   DISPLAY 'MISMATCH: GROSS TOTAL - TRAILER '
+                           WS-TRAILER-GROSS ' ACTUAL ' WS-RECALC-GROSS
+                   MOVE 'Y' TO WS-MISMATCH-FLAG
+               END-IF
+               IF WS-RECALC-NET NOT = WS-TRAILER-NET
+                   DISPLAY 'MISMATCH: NET TOTAL - TRAILER '
+                           WS-TRAILER-NET ' ACTUAL ' WS-RECALC-NET
+                   MOVE 'Y' TO WS-MISMATCH-FLAG
+               END-IF
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE DISBFILE.
