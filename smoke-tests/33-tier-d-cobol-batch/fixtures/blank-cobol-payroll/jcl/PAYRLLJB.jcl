@@ -0,0 +1,158 @@
+//PAYRLLJB JOB (ACCTNO),'PAYROLL BATCH',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),REGION=512M,NOTIFY=&SYSUID
+//*********************************************************************
+//* JOB:        PAYRLLJB                                             *
+//* DESCRIPTION: Monthly/biweekly payroll run. Drives PAYRLL01,      *
+//*              sorts its DISBFILE output by department, produces   *
+//*              the department summary report and the control-total *
+//*              reconciliation, and halts the downstream report/ACH  *
+//*              steps (and pages the operator) if PAYRLL01 itself    *
+//*              abends or sets RETURN-CODE 16.                       *
+//* MODIFICATION HISTORY:                                             *
+//*   2026-02-10  TJK  Initial version.                               *
+//*   2026-08-09  TJK  DISBFILE/EXCPFILE/ACHFILE changed to DISP=MOD  *
+//*                    so a restarted STEP010 extends them instead    *
+//*                    of losing them to the DELETE disposition on a  *
+//*                    prior abend. Corrected EXCPFILE and AUDITLOG   *
+//*                    LRECL to match the actual record layouts, and  *
+//*                    CKPTFILE LRECL for the added frequency byte.   *
+//*   2026-08-09  TJK  DISP=MOD positions a dataset at end-of-file on *
+//*                    OPEN regardless of whether the program opens   *
+//*                    OUTPUT or EXTEND, so it never actually          *
+//*                    truncated DISBFILE/CKPTFILE/EXCPFILE/ACHFILE    *
+//*                    between periods - they would have accumulated  *
+//*                    every period's records forever. Those four DD's*
+//*                    now go to a generation data group: a normal run*
+//*                    allocates a new, empty generation (+1) so each  *
+//*                    period starts clean; a restart of a run that    *
+//*                    abended mid-STEP010 sets RESTART=Y/GDGREL=0     *
+//*                    below and extends the generation the aborted    *
+//*                    attempt already created, same as before.        *
+//*                    AUDITLOG is unchanged (MOD, not a GDG) - it is  *
+//*                    a SOX audit trail that is meant to accumulate   *
+//*                    across every run, not a period-scoped file.     *
+//*   2026-08-09  TJK  Corrected &RESTART (was missing the symbolic    *
+//*                    prefix, so the IFFRESH test never substituted   *
+//*                    it) and RC (was RETURN-CODE, not a valid        *
+//*                    relational-expression keyword) in the IF/THEN   *
+//*                    tests. SORTOUT's DISBFILE.SORTED is now its own *
+//*                    GDG generation instead of a fixed name, so a    *
+//*                    recurring (weekly/biweekly) run doesn't fail    *
+//*                    allocating over the prior run's catalog entry.  *
+//*********************************************************************
+//*
+// SET RESTART=N
+// SET GDGREL=+1
+//*
+//* To restart a run that abended inside STEP010, resubmit this job
+//* with RESTART=Y and GDGREL=0 so STEP010 extends the generation the
+//* aborted attempt already created instead of allocating a new one.
+//*
+//IFFRESH  IF (&RESTART = 'N') THEN
+//STEP010  EXEC PGM=PAYRLL01,PARM='2026-02,M'
+//EMPMASTR DD   DSN=PROD.PAYROLL.EMPMASTR,DISP=SHR
+//DISBFILE DD   DSN=PROD.PAYROLL.DISBFILE(&GDGREL),
+//              DISP=(NEW,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//PERCTL   DD   DSN=PROD.PAYROLL.PERCTL,DISP=SHR
+//CKPTFILE DD   DSN=PROD.PAYROLL.CKPTFILE(&GDGREL),
+//              DISP=(NEW,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(CYL,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//TAXBRKT  DD   DSN=PROD.PAYROLL.TAXBRKT,DISP=SHR
+//EXCPFILE DD   DSN=PROD.PAYROLL.EXCPFILE(&GDGREL),
+//              DISP=(NEW,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=73,BLKSIZE=0)
+//ACHFILE  DD   DSN=PROD.PAYROLL.ACHFILE(&GDGREL),
+//              DISP=(NEW,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//              DCB=(RECFM=FB,LRECL=94,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.PAYROLL.AUDITLOG,
+//              DISP=(MOD,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=54,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//         ELSE
+//*
+//* Restart - extend the generation the aborted attempt already
+//* created rather than allocate a new (empty) one.
+//*
+//STEP010  EXEC PGM=PAYRLL01,PARM='2026-02,M'
+//EMPMASTR DD   DSN=PROD.PAYROLL.EMPMASTR,DISP=SHR
+//DISBFILE DD   DSN=PROD.PAYROLL.DISBFILE(&GDGREL),
+//              DISP=(MOD,CATLG,CATLG)
+//PERCTL   DD   DSN=PROD.PAYROLL.PERCTL,DISP=SHR
+//CKPTFILE DD   DSN=PROD.PAYROLL.CKPTFILE(&GDGREL),
+//              DISP=(MOD,CATLG,CATLG)
+//TAXBRKT  DD   DSN=PROD.PAYROLL.TAXBRKT,DISP=SHR
+//EXCPFILE DD   DSN=PROD.PAYROLL.EXCPFILE(&GDGREL),
+//              DISP=(MOD,CATLG,CATLG)
+//ACHFILE  DD   DSN=PROD.PAYROLL.ACHFILE(&GDGREL),
+//              DISP=(MOD,CATLG,CATLG)
+//AUDITLOG DD   DSN=PROD.PAYROLL.AUDITLOG,
+//              DISP=(MOD,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=54,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
+//*
+//IF010    IF (STEP010.RC = 16) THEN
+//*
+//* PAYRLL01 failed validating its batch period/parms or hit a
+//* fatal I/O error - halt the downstream report and ACH steps and
+//* let the operator know the run needs attention.
+//*
+//NOTIFY10 EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+PAYRLLJB - STEP010 (PAYRLL01) ENDED WITH RETURN CODE 16.
+DOWNSTREAM REPORT AND ACH STEPS WERE NOT RUN. REVIEW STEP010
+SYSOUT BEFORE RERUNNING THIS JOB.
+/*
+//SYSUT2   DD   SYSOUT=(*,INTRDR)
+//         ELSE
+//*
+//STEP020  EXEC PGM=SORT
+//SORTIN   DD   DSN=PROD.PAYROLL.DISBFILE(&GDGREL),DISP=SHR
+//SORTOUT  DD   DSN=PROD.PAYROLL.DISBFILE.SORTED(+1),
+//              DISP=(NEW,CATLG,CATLG),
+//              UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(82,12,CH,A)
+/*
+//*
+//STEP030  EXEC PGM=PAYRPT01
+//DISBFILE DD   DSN=PROD.PAYROLL.DISBFILE.SORTED(+1),DISP=SHR
+//SUMMRPT  DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=PAYRECN01
+//DISBFILE DD   DSN=PROD.PAYROLL.DISBFILE(&GDGREL),DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//IF040    IF (STEP040.RC = 16) THEN
+//NOTIFY40 EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+PAYRLLJB - STEP040 (PAYRECN01) FOUND A DISBFILE CONTROL-TOTAL
+MISMATCH. ACH TRANSMISSION WAS NOT RUN. REVIEW STEP040 SYSOUT.
+/*
+//SYSUT2   DD   SYSOUT=(*,INTRDR)
+//         ELSE
+//*
+//* Site ACH transmission utility picks up ACHFILE and sends it to
+//* the bank's originating depository institution.
+//*
+//STEP050  EXEC PGM=ACHXMIT
+//ACHFILE  DD   DSN=PROD.PAYROLL.ACHFILE(&GDGREL),DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//         ENDIF
+//*
+//         ENDIF
+//*
