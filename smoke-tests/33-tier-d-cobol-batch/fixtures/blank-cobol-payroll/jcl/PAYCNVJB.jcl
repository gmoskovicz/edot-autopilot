@@ -0,0 +1,60 @@
+//PAYCNVJB JOB (ACCTNO),'EMPMASTR CONVERT',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),REGION=256M,NOTIFY=&SYSUID
+//*********************************************************************
+//* JOB:        PAYCNVJB                                             *
+//* DESCRIPTION: One-time EMPMASTR conversion. Unloads the existing   *
+//*              62-byte-record VSAM cluster to a flat sequential     *
+//*              file, runs PAYCNV01 to build the current EMPREC-     *
+//*              layout records, then loads the result into a new     *
+//*              EMPMASTR cluster. Run once, before PAYRLLJB is first  *
+//*              run against the expanded EMPMASTR layout; not part   *
+//*              of the recurring payroll cycle.                      *
+//* MODIFICATION HISTORY:                                             *
+//*   2026-08-09  TJK  Initial version.                               *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//OLDMSTR  DD   DSN=PROD.PAYROLL.EMPMASTR,DISP=SHR
+//OLDFLAT  DD   DSN=PROD.PAYROLL.EMPMASTR.OLDFLAT,
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=62,BLKSIZE=0)
+//SYSIN    DD   *
+  REPRO INFILE(OLDMSTR) OUTFILE(OLDFLAT)
+/*
+//*
+//STEP020  EXEC PGM=PAYCNV01
+//OLDMSTR  DD   DSN=PROD.PAYROLL.EMPMASTR.OLDFLAT,DISP=SHR
+//EMPMASTR DD   DSN=PROD.PAYROLL.EMPMASTR.NEWFLAT,
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//              DCB=(RECFM=FB,LRECL=152,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//NEWFLAT  DD   DSN=PROD.PAYROLL.EMPMASTR.NEWFLAT,DISP=SHR
+//SYSIN    DD   *
+  DELETE PROD.PAYROLL.EMPMASTR.NEW -
+      CLUSTER -
+      PURGE
+  SET MAXCC = 0
+  DEFINE CLUSTER ( -
+      NAME(PROD.PAYROLL.EMPMASTR.NEW) -
+      INDEXED -
+      KEYS(6 0) -
+      RECORDSIZE(152 152) -
+      TRACKS(20 10) -
+      FREESPACE(10 10) ) -
+      DATA ( NAME(PROD.PAYROLL.EMPMASTR.NEW.DATA) ) -
+      INDEX ( NAME(PROD.PAYROLL.EMPMASTR.NEW.INDEX) )
+  REPRO INFILE(NEWFLAT) -
+      OUTDATASET(PROD.PAYROLL.EMPMASTR.NEW)
+/*
+//*
+//* Operations cuts PROD.PAYROLL.EMPMASTR.NEW over to
+//* PROD.PAYROLL.EMPMASTR (rename old aside, rename new into place)
+//* once the converted cluster has been spot-checked against a
+//* PAYINQ01 sample of known employee IDs.
+//*
