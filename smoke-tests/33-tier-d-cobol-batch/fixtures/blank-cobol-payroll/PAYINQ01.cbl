@@ -0,0 +1,169 @@
+      *================================================================*
+      * PROGRAM-ID: PAYINQ01                                          *
+      * DESCRIPTION: Online/batch employee pay inquiry utility.       *
+      *              Takes a single EMP-ID, does a keyed read against *
+      *              EMPMASTR, and scans DISBFILE for that employee's *
+      *              most recent disbursement, so HR/payroll staff    *
+      *              can answer "what did this person get paid"       *
+      *              without pulling the whole file.                  *
+      *                                                               *
+      * JCL JOB CLASS: A   REGION: 256M                               *
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      *   2026-02-10  TJK  Initial version.
+      *   2026-08-09  TJK  PARM linkage now carries the z/OS length
+      *                    halfword ahead of the EMP-ID text
+      *                    (LK-PARM-LEN/LK-PARM-EMPID) instead of a
+      *                    flat PIC X field, matching PAYRLL01.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYINQ01.
+       AUTHOR. PAYROLL-TEAM.
+       DATE-WRITTEN. 2026-02-10.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMASTR ASSIGN TO EMPMASTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT DISBFILE ASSIGN TO DISBFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DISB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMASTR
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY EMPREC.
+
+       FD  DISBFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY DISBREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS.
+           05 WS-EMP-STATUS    PIC XX VALUE SPACES.
+           05 WS-DISB-STATUS   PIC XX VALUE SPACES.
+           05 WS-EOF-FLAG      PIC X VALUE 'N'.
+               88 END-OF-FILE  VALUE 'Y'.
+
+       01  WS-INQUIRY-ID       PIC X(6).
+       01  WS-FOUND-FLAG       PIC X VALUE 'N'.
+           88 DISB-FOUND       VALUE 'Y'.
+       01  WS-EMP-FOUND-FLAG   PIC X VALUE 'N'.
+           88 EMP-FOUND        VALUE 'Y'.
+
+       01  WS-LAST-DISB-RECORD.
+           05 WS-LAST-GROSS-PAY  PIC 9(9)V99.
+           05 WS-LAST-OT-PAY     PIC 9(9)V99.
+           05 WS-LAST-NET-PAY    PIC 9(9)V99.
+           05 WS-LAST-TAX-AMT    PIC 9(9)V99.
+           05 WS-LAST-DEPARTMENT PIC X(12).
+
+       01  WS-DISPLAY-GROSS    PIC $$$,$$$,$$9.99.
+       01  WS-DISPLAY-NET      PIC $$$,$$$,$$9.99.
+       01  WS-DISPLAY-TAX      PIC $$$,$$$,$$9.99.
+       01  WS-DISPLAY-OT       PIC $$$,$$$,$$9.99.
+
+       LINKAGE SECTION.
+       01  LK-PARM.
+           05 LK-PARM-LEN      PIC S9(4) COMP.
+           05 LK-PARM-EMPID    PIC X(6).
+
+       PROCEDURE DIVISION USING LK-PARM.
+       MAIN-ROUTINE.
+           PERFORM GET-INQUIRY-ID
+           PERFORM LOOKUP-EMPMASTER
+           IF EMP-FOUND
+               PERFORM LOOKUP-LAST-DISBURSEMENT
+           END-IF
+           PERFORM DISPLAY-RESULTS
+           STOP RUN.
+
+       GET-INQUIRY-ID.
+           IF LK-PARM-EMPID = SPACES OR LOW-VALUES
+               DISPLAY 'ENTER EMPLOYEE ID: '
+               ACCEPT WS-INQUIRY-ID
+           ELSE
+               MOVE LK-PARM-EMPID TO WS-INQUIRY-ID
+           END-IF.
+
+       LOOKUP-EMPMASTER.
+           OPEN INPUT EMPMASTR
+           IF WS-EMP-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EMPMASTR: ' WS-EMP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-INQUIRY-ID TO EMP-ID
+           READ EMPMASTR
+               INVALID KEY
+                   DISPLAY 'NO EMPMASTR RECORD FOUND FOR EMP-ID: '
+                           WS-INQUIRY-ID
+                   MOVE 8 TO RETURN-CODE
+               NOT INVALID KEY
+                   SET EMP-FOUND TO TRUE
+           END-READ
+           CLOSE EMPMASTR.
+
+       LOOKUP-LAST-DISBURSEMENT.
+           OPEN INPUT DISBFILE
+           IF WS-DISB-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING DISBFILE: ' WS-DISB-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               READ DISBFILE
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+               PERFORM UNTIL END-OF-FILE
+                   IF DISB-DETAIL-REC AND DISB-EMP-ID = WS-INQUIRY-ID
+                       PERFORM SAVE-LAST-DISBURSEMENT
+                   END-IF
+                   READ DISBFILE
+                       AT END MOVE 'Y' TO WS-EOF-FLAG
+                   END-READ
+               END-PERFORM
+               CLOSE DISBFILE
+           END-IF.
+
+       SAVE-LAST-DISBURSEMENT.
+           SET DISB-FOUND TO TRUE
+           MOVE DISB-GROSS-PAY  TO WS-LAST-GROSS-PAY
+           MOVE DISB-OT-PAY     TO WS-LAST-OT-PAY
+           MOVE DISB-NET-PAY    TO WS-LAST-NET-PAY
+           MOVE DISB-TAX-AMT    TO WS-LAST-TAX-AMT
+           MOVE DISB-DEPARTMENT TO WS-LAST-DEPARTMENT.
+
+       DISPLAY-RESULTS.
+           IF EMP-FOUND
+               DISPLAY '------------------------------------------'
+               DISPLAY 'EMPLOYEE ID:   ' EMP-ID
+               DISPLAY 'NAME:          ' EMP-NAME
+               DISPLAY 'DEPARTMENT:    ' EMP-DEPARTMENT
+               DISPLAY 'STATUS:        ' EMP-STATUS
+               DISPLAY 'YTD GROSS:     ' EMP-YTD-GROSS
+               DISPLAY 'YTD TAX:       ' EMP-YTD-TAX
+               DISPLAY 'YTD NET:       ' EMP-YTD-NET
+               IF DISB-FOUND
+                   MOVE WS-LAST-GROSS-PAY TO WS-DISPLAY-GROSS
+                   MOVE WS-LAST-OT-PAY    TO WS-DISPLAY-OT
+                   MOVE WS-LAST-TAX-AMT   TO WS-DISPLAY-TAX
+                   MOVE WS-LAST-NET-PAY   TO WS-DISPLAY-NET
+                   DISPLAY 'MOST RECENT DISBURSEMENT:'
+                   DISPLAY '  DEPARTMENT:  ' WS-LAST-DEPARTMENT
+                   DISPLAY '  GROSS PAY:   ' WS-DISPLAY-GROSS
+                   DISPLAY '  OT PAY:      ' WS-DISPLAY-OT
+                   DISPLAY '  TAX AMOUNT:  ' WS-DISPLAY-TAX
+                   DISPLAY '  NET PAY:     ' WS-DISPLAY-NET
+               ELSE
+                   DISPLAY 'NO DISBURSEMENT RECORD FOUND ON DISBFILE'
+               END-IF
+               DISPLAY '------------------------------------------'
+           END-IF.
