@@ -0,0 +1,146 @@
+      *================================================================*
+      * PROGRAM-ID: PAYCNV01                                          *
+      * DESCRIPTION: One-time EMPMASTR conversion utility.            *
+      *              Reads the pre-expansion 62-byte EMPMASTR layout  *
+      *              (unloaded to a flat sequential file beforehand,  *
+      *              e.g. via an IDCAMS REPRO of the existing VSAM    *
+      *              cluster) and writes the current EMPREC-layout    *
+      *              EMPMASTR, defaulting every field added since the *
+      *              62-byte layout so the new program can read the   *
+      *              converted cluster without further changes.       *
+      *                                                                *
+      * JCL JOB CLASS: A   REGION: 256M                               *
+      * RUN SEQUENCE:  One time, before PAYRLL01 is first run against *
+      *                the new EMPMASTR layout.                      *
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      *   2026-08-09  TJK  Initial version.
+      *   2026-08-09  TJK  EMPMASTR output changed from INDEXED to
+      *                    SEQUENTIAL - this step only ever produces
+      *                    the flat NEWFLAT intermediate that
+      *                    jcl/PAYCNVJB.jcl's STEP030 IDCAMS REPRO
+      *                    loads into the real VSAM cluster, and
+      *                    STEP020's own DD there allocates a plain
+      *                    sequential dataset, not a KSDS.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYCNV01.
+       AUTHOR. PAYROLL-TEAM.
+       DATE-WRITTEN. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLDMSTR ASSIGN TO OLDMSTR
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OLD-STATUS.
+
+           SELECT EMPMASTR ASSIGN TO EMPMASTR
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLDMSTR
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  OLD-EMP-RECORD.
+           05 OLD-EMP-ID           PIC X(6).
+           05 OLD-EMP-NAME         PIC X(30).
+           05 OLD-EMP-DEPARTMENT   PIC X(12).
+           05 OLD-EMP-HOURS-WORKED PIC 9(3).
+           05 OLD-EMP-HOURLY-RATE  PIC 9(5)V99.
+           05 OLD-EMP-TAX-PCT      PIC 9(2)V99.
+
+       FD  EMPMASTR
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY EMPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS.
+           05 WS-OLD-STATUS    PIC XX VALUE SPACES.
+           05 WS-EMP-STATUS    PIC XX VALUE SPACES.
+           05 WS-EOF-FLAG      PIC X VALUE 'N'.
+               88 END-OF-FILE  VALUE 'Y'.
+
+       01  WS-RECORDS-READ     PIC 9(7) VALUE ZEROS.
+       01  WS-RECORDS-WRIT     PIC 9(7) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+           DISPLAY 'PAYCNV01 STARTING - EMPMASTR CONVERSION'
+           PERFORM OPEN-FILES
+           PERFORM CONVERT-RECORDS
+           PERFORM CLOSE-FILES
+           DISPLAY 'PAYCNV01 COMPLETE'
+           DISPLAY '  OLD RECORDS READ:    ' WS-RECORDS-READ
+           DISPLAY '  NEW RECORDS WRITTEN: ' WS-RECORDS-WRIT
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT OLDMSTR
+           IF WS-OLD-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING OLDMSTR: ' WS-OLD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EMPMASTR
+           IF WS-EMP-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EMPMASTR: ' WS-EMP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       CONVERT-RECORDS.
+           READ OLDMSTR
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM BUILD-NEW-RECORD
+               WRITE EMP-RECORD
+               IF WS-EMP-STATUS NOT = '00'
+                   DISPLAY 'ERROR WRITING EMPMASTR FOR EMP-ID: '
+                           OLD-EMP-ID ' STATUS: ' WS-EMP-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-RECORDS-WRIT
+               READ OLDMSTR
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+           END-PERFORM.
+
+      * Carries the old fields across unchanged and defaults every
+      * field added since the 62-byte layout. EMP-STATUS defaults to
+      * active and EMP-PAY-FREQUENCY is left blank (always-due) so a
+      * converted record behaves exactly as it did before the record
+      * grew. ACH and deduction fields default to zero until payroll
+      * or HR populate them through the normal maintenance process.
+       BUILD-NEW-RECORD.
+           MOVE SPACES           TO EMP-RECORD
+           MOVE OLD-EMP-ID           TO EMP-ID
+           MOVE OLD-EMP-NAME         TO EMP-NAME
+           MOVE OLD-EMP-DEPARTMENT   TO EMP-DEPARTMENT
+           MOVE OLD-EMP-HOURS-WORKED TO EMP-HOURS-WORKED
+           MOVE OLD-EMP-HOURLY-RATE  TO EMP-HOURLY-RATE
+           MOVE OLD-EMP-TAX-PCT      TO EMP-TAX-PCT
+           SET EMP-ACTIVE            TO TRUE
+           SET EMP-FILING-SINGLE     TO TRUE
+           MOVE ZEROS                TO EMP-YTD-GROSS
+                                        EMP-YTD-TAX
+                                        EMP-YTD-NET
+           MOVE ZEROS                TO EMP-ACH-ROUTING
+           MOVE SPACES               TO EMP-ACH-ACCOUNT
+           SET EMP-ACH-CHECKING      TO TRUE
+           MOVE SPACES               TO EMP-PAY-FREQUENCY
+           MOVE ZEROS                TO EMP-DED-GARNISH
+                                        EMP-DED-401K
+                                        EMP-DED-HEALTH.
+
+       CLOSE-FILES.
+           CLOSE OLDMSTR
+           CLOSE EMPMASTR.
