@@ -0,0 +1,17 @@
+      *================================================================*
+      * COPYBOOK:    TAXBRKT                                          *
+      * DESCRIPTION: Graduated withholding-tax bracket reference       *
+      *              record, keyed by filing status and bracket       *
+      *              number. One low-to-high dollar range and rate    *
+      *              per bracket; PAYRLL01 loads the whole file into  *
+      *              a table at startup and applies it marginally.    *
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      *   2026-02-10  TJK  Initial version.
+      *================================================================*
+       01  TAXBRKT-RECORD.
+           05 TAXBRKT-FILING-STATUS PIC X(01).
+           05 TAXBRKT-BRACKET-NO    PIC 9(01).
+           05 TAXBRKT-LOW-AMT       PIC 9(09)V99.
+           05 TAXBRKT-HIGH-AMT      PIC 9(09)V99.
+           05 TAXBRKT-RATE          PIC 9(01)V9(04).
