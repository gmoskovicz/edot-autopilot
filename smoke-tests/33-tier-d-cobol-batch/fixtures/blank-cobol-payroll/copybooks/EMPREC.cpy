@@ -0,0 +1,58 @@
+      *================================================================*
+      * COPYBOOK:    EMPREC                                           *
+      * DESCRIPTION: Employee master record layout - shared by        *
+      *              PAYRLL01 and PAYINQ01 so both programs see the   *
+      *              same picture of EMPMASTR.                        *
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      *   2026-02-10  TJK  Added EMP-YTD-TOTALS so PAYRLL01 can post
+      *                    year-to-date figures back to EMPMASTR.
+      *   2026-02-10  TJK  Added EMP-FILING-STATUS, the key into the
+      *                    graduated tax-bracket table. EMP-TAX-PCT is
+      *                    kept only as a fallback for when the bracket
+      *                    table can't be loaded.
+      *   2026-02-10  TJK  Added EMP-STATUS so terminated/on-leave
+      *                    employees stay on EMPMASTR for YTD/history
+      *                    without being paid again.
+      *   2026-02-10  TJK  Added EMP-ACH-INFO so direct deposit can be
+      *                    built straight from EMPMASTR.
+      *   2026-02-10  TJK  Added EMP-PAY-FREQUENCY so PAYRLL01 can be
+      *                    run weekly/biweekly and only pick up the
+      *                    employees due that cycle.
+      *   2026-02-10  TJK  Added EMP-DEDUCTIONS so garnishments, 401k,
+      *                    and health premiums come out of gross pay
+      *                    instead of only tax.
+      *================================================================*
+       01  EMP-RECORD.
+           05 EMP-ID           PIC X(6).
+           05 EMP-NAME         PIC X(30).
+           05 EMP-DEPARTMENT   PIC X(12).
+           05 EMP-HOURS-WORKED PIC 9(3).
+           05 EMP-HOURLY-RATE  PIC 9(5)V99.
+           05 EMP-TAX-PCT      PIC 9(2)V99.
+           05 EMP-STATUS       PIC X(01).
+               88 EMP-ACTIVE       VALUE 'A'.
+               88 EMP-ON-LEAVE     VALUE 'L'.
+               88 EMP-TERMINATED   VALUE 'T'.
+           05 EMP-FILING-STATUS PIC X(01).
+               88 EMP-FILING-SINGLE     VALUE 'S'.
+               88 EMP-FILING-MARRIED    VALUE 'M'.
+               88 EMP-FILING-HEAD-HSHLD VALUE 'H'.
+           05 EMP-YTD-TOTALS.
+               10 EMP-YTD-GROSS PIC 9(9)V99.
+               10 EMP-YTD-TAX   PIC 9(9)V99.
+               10 EMP-YTD-NET   PIC 9(9)V99.
+           05 EMP-ACH-INFO.
+               10 EMP-ACH-ROUTING  PIC 9(09).
+               10 EMP-ACH-ACCOUNT  PIC X(17).
+               10 EMP-ACH-ACCT-TYPE PIC X(01).
+                   88 EMP-ACH-CHECKING VALUE 'C'.
+                   88 EMP-ACH-SAVINGS  VALUE 'S'.
+           05 EMP-PAY-FREQUENCY PIC X(01).
+               88 EMP-PAY-WEEKLY   VALUE 'W'.
+               88 EMP-PAY-BIWEEKLY VALUE 'B'.
+               88 EMP-PAY-MONTHLY  VALUE 'M'.
+           05 EMP-DEDUCTIONS.
+               10 EMP-DED-GARNISH  PIC 9(7)V99.
+               10 EMP-DED-401K     PIC 9(7)V99.
+               10 EMP-DED-HEALTH   PIC 9(7)V99.
