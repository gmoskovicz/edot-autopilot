@@ -0,0 +1,76 @@
+      *================================================================*
+      * COPYBOOK:    ACHREC                                           *
+      * DESCRIPTION: NACHA-style ACH direct deposit record layouts.   *
+      *              All records are fixed at 94 characters; the      *
+      *              first byte is the record type code (1/5/6/8/9).  *
+      *              PAYRLL01 builds each of these in WORKING-STORAGE *
+      *              and writes it to ACHFILE with WRITE ... FROM.    *
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      *   2026-02-10  TJK  Initial version.
+      *================================================================*
+       01  WS-ACH-FILE-HEADER.
+           05 AFH-REC-TYPE          PIC X(01) VALUE '1'.
+           05 AFH-PRIORITY-CODE     PIC X(02) VALUE '01'.
+           05 AFH-IMMED-DEST        PIC X(10).
+           05 AFH-IMMED-ORIGIN      PIC X(10).
+           05 AFH-FILE-CREATE-DT    PIC X(06).
+           05 AFH-FILE-CREATE-TM    PIC X(04).
+           05 AFH-FILE-ID-MODIFIER  PIC X(01) VALUE 'A'.
+           05 AFH-RECORD-SIZE       PIC X(03) VALUE '094'.
+           05 AFH-BLOCKING-FACTOR   PIC X(02) VALUE '10'.
+           05 AFH-FORMAT-CODE       PIC X(01) VALUE '1'.
+           05 AFH-IMMED-DEST-NAME   PIC X(23).
+           05 AFH-IMMED-ORIG-NAME   PIC X(23).
+           05 AFH-REFERENCE-CODE    PIC X(08) VALUE SPACES.
+
+       01  WS-ACH-BATCH-HEADER.
+           05 ABH-REC-TYPE          PIC X(01) VALUE '5'.
+           05 ABH-SERVICE-CLASS     PIC X(03) VALUE '220'.
+           05 ABH-COMPANY-NAME      PIC X(16).
+           05 ABH-COMPANY-DISC-DATA PIC X(20) VALUE SPACES.
+           05 ABH-COMPANY-ID        PIC X(10).
+           05 ABH-SEC-CODE          PIC X(03) VALUE 'PPD'.
+           05 ABH-ENTRY-DESC        PIC X(10) VALUE 'PAYROLL'.
+           05 ABH-DESC-DATE         PIC X(06).
+           05 ABH-EFFECTIVE-DATE    PIC X(06).
+           05 ABH-SETTLEMENT-DATE   PIC X(03) VALUE SPACES.
+           05 ABH-ORIG-STATUS-CODE  PIC X(01) VALUE '1'.
+           05 ABH-ORIG-DFI-ID       PIC X(08).
+           05 ABH-BATCH-NUMBER      PIC 9(07) VALUE 1.
+
+       01  WS-ACH-ENTRY-DETAIL.
+           05 AED-REC-TYPE          PIC X(01) VALUE '6'.
+           05 AED-TXN-CODE          PIC X(02).
+           05 AED-RECV-DFI-ID       PIC X(08).
+           05 AED-CHECK-DIGIT       PIC X(01).
+           05 AED-DFI-ACCOUNT-NUM   PIC X(17).
+           05 AED-AMOUNT            PIC 9(08)V99.
+           05 AED-INDIV-ID-NUMBER   PIC X(15).
+           05 AED-INDIV-NAME        PIC X(22).
+           05 AED-DISC-DATA         PIC X(02) VALUE SPACES.
+           05 AED-ADDENDA-IND       PIC X(01) VALUE '0'.
+           05 AED-TRACE-NUMBER      PIC 9(15).
+
+       01  WS-ACH-BATCH-CONTROL.
+           05 ABC-REC-TYPE          PIC X(01) VALUE '8'.
+           05 ABC-SERVICE-CLASS     PIC X(03) VALUE '220'.
+           05 ABC-ENTRY-COUNT       PIC 9(06).
+           05 ABC-ENTRY-HASH        PIC 9(10).
+           05 ABC-TOTAL-DEBIT       PIC 9(10)V99.
+           05 ABC-TOTAL-CREDIT      PIC 9(10)V99.
+           05 ABC-COMPANY-ID        PIC X(10).
+           05 ABC-MESSAGE-AUTH-CODE PIC X(19) VALUE SPACES.
+           05 ABC-RESERVED          PIC X(06) VALUE SPACES.
+           05 ABC-ORIG-DFI-ID       PIC X(08).
+           05 ABC-BATCH-NUMBER      PIC 9(07) VALUE 1.
+
+       01  WS-ACH-FILE-CONTROL.
+           05 AFC-REC-TYPE          PIC X(01) VALUE '9'.
+           05 AFC-BATCH-COUNT       PIC 9(06) VALUE 1.
+           05 AFC-BLOCK-COUNT       PIC 9(06).
+           05 AFC-ENTRY-COUNT       PIC 9(08).
+           05 AFC-ENTRY-HASH        PIC 9(10).
+           05 AFC-TOTAL-DEBIT       PIC 9(10)V99.
+           05 AFC-TOTAL-CREDIT      PIC 9(10)V99.
+           05 AFC-RESERVED          PIC X(39) VALUE SPACES.
