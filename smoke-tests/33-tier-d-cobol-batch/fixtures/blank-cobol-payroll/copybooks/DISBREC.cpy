@@ -0,0 +1,39 @@
+      *================================================================*
+      * COPYBOOK:    DISBREC                                          *
+      * DESCRIPTION: Disbursement record layout written by PAYRLL01   *
+      *              to DISBFILE. Shared with the department summary  *
+      *              report and the DISBFILE reconciliation step so   *
+      *              all three programs agree on the picture.         *
+      *              DISB-REC-TYPE distinguishes employee detail      *
+      *              records ('D') from the one trailer record ('T')  *
+      *              written at end of file.                          *
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      *   2026-02-10  TJK  Added DISB-OT-PAY for the overtime premium.
+      *   2026-02-10  TJK  Added DISB-REC-TYPE and a trailer redefines
+      *                    carrying the record count and dollar totals.
+      *   2026-02-10  TJK  Added a deductions breakdown so garnishment,
+      *                    401k, and health premiums are visible
+      *                    alongside tax instead of being buried in
+      *                    the gross-to-net difference.
+      *================================================================*
+       01  DISB-RECORD.
+           05 DISB-REC-TYPE    PIC X(01).
+               88 DISB-DETAIL-REC  VALUE 'D'.
+               88 DISB-TRAILER-REC VALUE 'T'.
+           05 DISB-DETAIL-DATA.
+               10 DISB-EMP-ID      PIC X(6).
+               10 DISB-NAME        PIC X(30).
+               10 DISB-GROSS-PAY   PIC 9(9)V99.
+               10 DISB-OT-PAY      PIC 9(9)V99.
+               10 DISB-NET-PAY     PIC 9(9)V99.
+               10 DISB-TAX-AMT     PIC 9(9)V99.
+               10 DISB-DEPARTMENT  PIC X(12).
+               10 DISB-DED-GARNISH PIC 9(7)V99.
+               10 DISB-DED-401K    PIC 9(7)V99.
+               10 DISB-DED-HEALTH  PIC 9(7)V99.
+           05 DISB-TRAILER-DATA REDEFINES DISB-DETAIL-DATA.
+               10 DISB-TRL-RECORD-COUNT PIC 9(7).
+               10 DISB-TRL-TOTAL-GROSS  PIC 9(11)V99.
+               10 DISB-TRL-TOTAL-NET    PIC 9(11)V99.
+               10 FILLER                PIC X(86).
