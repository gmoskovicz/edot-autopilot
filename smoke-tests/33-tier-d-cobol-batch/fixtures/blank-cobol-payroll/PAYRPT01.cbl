@@ -0,0 +1,181 @@
+      *================================================================*
+      * PROGRAM-ID: PAYRPT01                                          *
+      * DESCRIPTION: Department payroll summary report.               *
+      *              Reads DISBFILE (output of PAYRLL01, sorted by    *
+      *              DISB-DEPARTMENT) and produces department-level   *
+      *              subtotals of gross/tax/net with a control break  *
+      *              on DISB-DEPARTMENT, plus a grand total line.     *
+      *                                                               *
+      * JCL JOB CLASS: A   REGION: 256M                               *
+      * RUN SEQUENCE:  After PAYRLL01, once DISBFILE has been sorted  *
+      *                by DISB-DEPARTMENT.                            *
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      *   2026-02-10  TJK  Initial version.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYRPT01.
+       AUTHOR. PAYROLL-TEAM.
+       DATE-WRITTEN. 2026-02-10.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISBFILE ASSIGN TO DISBFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-DISB-STATUS.
+
+           SELECT SUMMRPT ASSIGN TO SUMMRPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISBFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY DISBREC.
+
+       FD  SUMMRPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  SUMMRPT-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS.
+           05 WS-DISB-STATUS   PIC XX VALUE SPACES.
+           05 WS-RPT-STATUS    PIC XX VALUE SPACES.
+           05 WS-EOF-FLAG      PIC X VALUE 'N'.
+               88 END-OF-FILE  VALUE 'Y'.
+           05 WS-FIRST-RECORD  PIC X VALUE 'Y'.
+               88 FIRST-RECORD VALUE 'Y'.
+
+       01  WS-BREAK-FIELDS.
+           05 WS-CURR-DEPT     PIC X(12) VALUE SPACES.
+           05 WS-PRIOR-DEPT    PIC X(12) VALUE SPACES.
+
+       01  WS-DEPT-ACCUM.
+           05 WS-DEPT-GROSS    PIC 9(11)V99 VALUE ZEROS.
+           05 WS-DEPT-TAX      PIC 9(11)V99 VALUE ZEROS.
+           05 WS-DEPT-NET      PIC 9(11)V99 VALUE ZEROS.
+           05 WS-DEPT-COUNT    PIC 9(5)     VALUE ZEROS.
+
+       01  WS-GRAND-ACCUM.
+           05 WS-GRAND-GROSS   PIC 9(11)V99 VALUE ZEROS.
+           05 WS-GRAND-TAX     PIC 9(11)V99 VALUE ZEROS.
+           05 WS-GRAND-NET     PIC 9(11)V99 VALUE ZEROS.
+           05 WS-GRAND-COUNT   PIC 9(5)     VALUE ZEROS.
+
+       01  WS-HEADING-LINE.
+           05 FILLER           PIC X(14) VALUE 'DEPARTMENT'.
+           05 FILLER           PIC X(14) VALUE 'GROSS PAY'.
+           05 FILLER           PIC X(14) VALUE 'TAX AMOUNT'.
+           05 FILLER           PIC X(14) VALUE 'NET PAY'.
+           05 FILLER           PIC X(06) VALUE 'COUNT'.
+
+       01  WS-DETAIL-LINE.
+           05 WS-DL-DEPT        PIC X(14).
+           05 WS-DL-GROSS       PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER            PIC X(01).
+           05 WS-DL-TAX         PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER            PIC X(01).
+           05 WS-DL-NET         PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER            PIC X(03).
+           05 WS-DL-COUNT       PIC ZZ,ZZ9.
+
+       01  WS-GRAND-LINE.
+           05 WS-GL-LABEL        PIC X(14) VALUE 'GRAND TOTAL'.
+           05 WS-GL-GROSS        PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER             PIC X(01).
+           05 WS-GL-TAX          PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER             PIC X(01).
+           05 WS-GL-NET          PIC Z,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER             PIC X(03).
+           05 WS-GL-COUNT        PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+           DISPLAY 'PAYRPT01 STARTING - DEPARTMENT SUMMARY REPORT'
+           PERFORM OPEN-FILES
+           PERFORM WRITE-HEADING
+           PERFORM READ-DISBFILE
+           PERFORM CLOSE-FILES
+           DISPLAY 'PAYRPT01 COMPLETE'
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT DISBFILE
+           IF WS-DISB-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING DISBFILE: ' WS-DISB-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT SUMMRPT
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING SUMMRPT: ' WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       WRITE-HEADING.
+           MOVE WS-HEADING-LINE TO SUMMRPT-LINE
+           WRITE SUMMRPT-LINE.
+
+       READ-DISBFILE.
+           READ DISBFILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+           PERFORM UNTIL END-OF-FILE
+               IF DISB-DETAIL-REC
+                   MOVE DISB-DEPARTMENT TO WS-CURR-DEPT
+                   IF NOT FIRST-RECORD
+                       AND WS-CURR-DEPT NOT = WS-PRIOR-DEPT
+                       PERFORM WRITE-DEPT-SUBTOTAL
+                   END-IF
+                   MOVE 'N' TO WS-FIRST-RECORD
+                   MOVE WS-CURR-DEPT TO WS-PRIOR-DEPT
+                   PERFORM ACCUMULATE-DETAIL
+               END-IF
+               READ DISBFILE
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+           END-PERFORM
+           IF WS-GRAND-COUNT > ZERO
+               PERFORM WRITE-DEPT-SUBTOTAL
+               PERFORM WRITE-GRAND-TOTAL
+           END-IF.
+
+       ACCUMULATE-DETAIL.
+           ADD DISB-GROSS-PAY TO WS-DEPT-GROSS
+           ADD DISB-TAX-AMT   TO WS-DEPT-TAX
+           ADD DISB-NET-PAY   TO WS-DEPT-NET
+           ADD 1              TO WS-DEPT-COUNT
+           ADD DISB-GROSS-PAY TO WS-GRAND-GROSS
+           ADD DISB-TAX-AMT   TO WS-GRAND-TAX
+           ADD DISB-NET-PAY   TO WS-GRAND-NET
+           ADD 1              TO WS-GRAND-COUNT.
+
+       WRITE-DEPT-SUBTOTAL.
+           MOVE WS-PRIOR-DEPT  TO WS-DL-DEPT
+           MOVE WS-DEPT-GROSS  TO WS-DL-GROSS
+           MOVE WS-DEPT-TAX    TO WS-DL-TAX
+           MOVE WS-DEPT-NET    TO WS-DL-NET
+           MOVE WS-DEPT-COUNT  TO WS-DL-COUNT
+           MOVE WS-DETAIL-LINE TO SUMMRPT-LINE
+           WRITE SUMMRPT-LINE
+           MOVE ZEROS TO WS-DEPT-GROSS WS-DEPT-TAX WS-DEPT-NET
+           MOVE ZERO  TO WS-DEPT-COUNT.
+
+       WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-GROSS TO WS-GL-GROSS
+           MOVE WS-GRAND-TAX   TO WS-GL-TAX
+           MOVE WS-GRAND-NET   TO WS-GL-NET
+           MOVE WS-GRAND-COUNT TO WS-GL-COUNT
+           MOVE WS-GRAND-LINE  TO SUMMRPT-LINE
+           WRITE SUMMRPT-LINE.
+
+       CLOSE-FILES.
+           CLOSE DISBFILE
+           CLOSE SUMMRPT.
