@@ -6,6 +6,45 @@
       *                                                               *
       * JCL JOB CLASS: A   REGION: 512M                               *
       * BATCH PERIOD:  Monthly (run on last business day)             *
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY:
+      *   2026-02-10  TJK  EMPMASTR now opened I-O and rewritten each
+      *                    run so year-to-date gross/tax/net stay on
+      *                    the employee master instead of having to be
+      *                    reconstructed from DISBFILE at year end.
+      *   2026-08-09  TJK  Checkpoint now keyed by period AND frequency
+      *                    and purged at a clean end of run, so a full
+      *                    rerun of an already-completed period is not
+      *                    mistaken for a restart. Restart now extends
+      *                    DISBFILE/EXCPFILE/ACHFILE/AUDITLOG instead of
+      *                    truncating them, and re-derives running
+      *                    totals from what is already on disk. PARM is
+      *                    now a single field UNSTRING'd into period and
+      *                    frequency, matching how JCL actually passes
+      *                    it. Run frequency is validated against W/B/M.
+      *                    Terminated/on-leave employees are now logged
+      *                    to EXCPFILE regardless of pay frequency.
+      *                    Deductions-plus-tax exceeding gross pay is
+      *                    now an exception instead of an underflowed
+      *                    net pay. ACH entry-hash total now accumulates
+      *                    only the 8-digit receiving DFI number, not
+      *                    the check digit.
+      *   2026-08-09  TJK  PURGE-CHECKPOINTS removed - DISP=MOD never
+      *                    truncates on open regardless of OPEN OUTPUT
+      *                    vs EXTEND, so it never actually emptied
+      *                    CKPTFILE; a clean period/frequency now gets
+      *                    a brand-new CKPTFILE/DISBFILE/EXCPFILE/
+      *                    ACHFILE generation from the JCL instead (see
+      *                    jcl/PAYRLLJB.jcl). PARM linkage now carries
+      *                    the z/OS length halfword ahead of the text
+      *                    (LK-PARM-LEN/LK-PARM-TEXT) instead of a flat
+      *                    PIC X field. EMP-TAX-PCT range check in
+      *                    VALIDATE-EMPLOYEE-DATA now only fires when
+      *                    the TAXBRKT table did not load, since the
+      *                    table drives tax once it has. TAXBRKT load
+      *                    now fails the run if more than 30 brackets
+      *                    are on the file instead of silently
+      *                    truncating the table.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYRLL01.
@@ -18,7 +57,7 @@
            SELECT EMPMASTR ASSIGN TO EMPMASTR
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
-               RECORD KEY IS WS-EMP-ID
+               RECORD KEY IS EMP-ID
                FILE STATUS IS WS-EMP-STATUS.
 
            SELECT DISBFILE ASSIGN TO DISBFILE
@@ -26,29 +65,92 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-DISB-STATUS.
 
+           SELECT PERCTL ASSIGN TO PERCTL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT CKPTFILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT TAXBRKT ASSIGN TO TAXBRKT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-BRKT-STATUS.
+
+           SELECT EXCPFILE ASSIGN TO EXCPFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT ACHFILE ASSIGN TO ACHFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ACH-STATUS.
+
+           SELECT AUDITLOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPMASTR
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
-       01  EMP-RECORD.
-           05 EMP-ID           PIC X(6).
-           05 EMP-NAME         PIC X(30).
-           05 EMP-DEPARTMENT   PIC X(12).
-           05 EMP-HOURS-WORKED PIC 9(3).
-           05 EMP-HOURLY-RATE  PIC 9(5)V99.
-           05 EMP-TAX-PCT      PIC 9(2)V99.
+           COPY EMPREC.
 
        FD  DISBFILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
-       01  DISB-RECORD.
-           05 DISB-EMP-ID      PIC X(6).
-           05 DISB-NAME        PIC X(30).
-           05 DISB-GROSS-PAY   PIC 9(9)V99.
-           05 DISB-NET-PAY     PIC 9(9)V99.
-           05 DISB-TAX-AMT     PIC 9(9)V99.
-           05 DISB-DEPARTMENT  PIC X(12).
+           COPY DISBREC.
+
+       FD  PERCTL
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  PERCTL-RECORD.
+           05 PERCTL-PERIOD    PIC X(7).
+           05 PERCTL-FREQUENCY PIC X(1).
+
+       FD  CKPTFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CKPT-RECORD.
+           05 CKPT-EMP-ID       PIC X(6).
+           05 CKPT-PERIOD       PIC X(7).
+           05 CKPT-FREQUENCY    PIC X(1).
+
+       FD  TAXBRKT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+           COPY TAXBRKT.
+
+       FD  EXCPFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  EXCP-RECORD.
+           05 EXCP-EMP-ID       PIC X(6).
+           05 EXCP-EMP-NAME     PIC X(30).
+           05 EXCP-PERIOD       PIC X(7).
+           05 EXCP-REASON       PIC X(30).
+
+       FD  ACHFILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  ACH-RECORD           PIC X(94).
+
+       FD  AUDITLOG
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  AUDIT-RECORD.
+           05 AUDIT-EMP-ID      PIC X(6).
+           05 AUDIT-RUN-DATE    PIC 9(8).
+           05 AUDIT-PERIOD      PIC X(7).
+           05 AUDIT-GROSS-PAY   PIC 9(9)V99.
+           05 AUDIT-TAX-AMOUNT  PIC 9(9)V99.
+           05 AUDIT-NET-PAY     PIC 9(9)V99.
 
        WORKING-STORAGE SECTION.
        01  WS-EMPLOYEE-TABLE.
@@ -58,36 +160,142 @@
            05 WS-HOURS         PIC 9(3).
            05 WS-RATE          PIC 9(5)V99.
            05 WS-TAX-PCT       PIC 9(2)V99.
+           05 WS-FILING-STATUS PIC X(1).
+           05 WS-DED-GARNISH   PIC 9(7)V99.
+           05 WS-DED-401K      PIC 9(7)V99.
+           05 WS-DED-HEALTH    PIC 9(7)V99.
 
        01  WS-CALCULATIONS.
+           05 WS-REG-HOURS     PIC 9(3).
+           05 WS-OT-HOURS      PIC 9(3).
+           05 WS-REG-PAY       PIC 9(9)V99.
+           05 WS-OT-PAY        PIC 9(9)V99.
            05 WS-GROSS-PAY     PIC 9(9)V99.
            05 WS-TAX-AMOUNT    PIC 9(9)V99.
+           05 WS-TOTAL-DEDUCT  PIC 9(9)V99.
            05 WS-NET-PAY       PIC 9(9)V99.
            05 WS-TOTAL-GROSS   PIC 9(11)V99 VALUE ZEROS.
            05 WS-TOTAL-NET     PIC 9(11)V99 VALUE ZEROS.
            05 WS-RECORDS-READ  PIC 9(5) VALUE ZEROS.
            05 WS-RECORDS-WRIT  PIC 9(5) VALUE ZEROS.
+           05 WS-RECORDS-SKIP  PIC 9(5) VALUE ZEROS.
+
+       01  WS-OT-CONSTANTS.
+           05 WS-OT-THRESHOLD  PIC 9(3) VALUE 40.
+           05 WS-OT-FACTOR     PIC 9V99 VALUE 1.50.
+
+       01  WS-VALIDATION-LIMITS.
+           05 WS-MAX-HOURS      PIC 9(3) VALUE 400.
+           05 WS-MIN-RATE       PIC 9(5)V99 VALUE ZEROS.
+           05 WS-MAX-TAX-PCT    PIC 9(2)V99 VALUE 75.00.
+
+       01  WS-VALID-FLAG        PIC X VALUE 'Y'.
+           88 WS-VALID-DATA     VALUE 'Y'.
+           88 WS-INVALID-DATA   VALUE 'N'.
+       01  WS-VALIDATION-REASON PIC X(30).
+
+       01  WS-TAX-TABLE.
+           05 WS-TAX-ENTRY OCCURS 30 TIMES
+                           INDEXED BY WS-TAX-IDX.
+               10 WS-TAX-FILING-STATUS PIC X(01).
+               10 WS-TAX-BRACKET-NO    PIC 9(01).
+               10 WS-TAX-LOW-AMT       PIC 9(09)V99.
+               10 WS-TAX-HIGH-AMT      PIC 9(09)V99.
+               10 WS-TAX-RATE          PIC 9(01)V9(04).
+       01  WS-TAX-TABLE-COUNT  PIC 9(3) VALUE ZEROS.
+       01  WS-BRACKET-TAXABLE  PIC 9(9)V99.
+       01  WS-BRACKET-TAX      PIC 9(9)V99.
+       01  WS-BRACKET-MATCH-FLAG PIC X VALUE 'N'.
+           88 WS-BRACKET-MATCHED VALUE 'Y'.
 
        01  WS-STATUS.
            05 WS-EMP-STATUS    PIC XX VALUE SPACES.
            05 WS-DISB-STATUS   PIC XX VALUE SPACES.
+           05 WS-CTL-STATUS    PIC XX VALUE SPACES.
+           05 WS-CKPT-STATUS   PIC XX VALUE SPACES.
+           05 WS-BRKT-STATUS   PIC XX VALUE SPACES.
+           05 WS-EXCP-STATUS   PIC XX VALUE SPACES.
+           05 WS-ACH-STATUS    PIC XX VALUE SPACES.
+           05 WS-AUDIT-STATUS  PIC XX VALUE SPACES.
            05 WS-EOF-FLAG      PIC X VALUE 'N'.
                88 END-OF-FILE  VALUE 'Y'.
+           05 WS-CKPT-EOF-FLAG PIC X VALUE 'N'.
+               88 CKPT-END-OF-FILE VALUE 'Y'.
 
-       01  WS-BATCH-PERIOD     PIC X(7) VALUE '2026-02'.
+       01  WS-RESTART-ID       PIC X(6) VALUE SPACES.
+
+       01  WS-RUN-FREQUENCY    PIC X(1) VALUE 'M'.
+           88 WS-RUN-WEEKLY    VALUE 'W'.
+           88 WS-RUN-BIWEEKLY  VALUE 'B'.
+           88 WS-RUN-MONTHLY   VALUE 'M'.
+       01  WS-RECORDS-NOT-DUE  PIC 9(5) VALUE ZEROS.
+
+       01  WS-BATCH-PERIOD     PIC X(7).
+       01  WS-BATCH-PERIOD-R   REDEFINES WS-BATCH-PERIOD.
+           05 WS-BP-YEAR       PIC 9(4).
+           05 WS-BP-DASH       PIC X.
+           05 WS-BP-MONTH      PIC 9(2).
        01  WS-JOB-CLASS        PIC X    VALUE 'A'.
        01  WS-REGION-MB        PIC 9(4) VALUE 512.
 
+       01  WS-SYSTEM-DATE.
+           05 WS-SYS-YEAR      PIC 9(4).
+           05 WS-SYS-MONTH     PIC 9(2).
+           05 WS-SYS-DAY       PIC 9(2).
+       01  WS-SYSTEM-DATE-R REDEFINES WS-SYSTEM-DATE.
+           05 FILLER           PIC 9(2).
+           05 WS-SYS-YY         PIC 9(2).
+           05 FILLER           PIC 9(4).
+       01  WS-PERIOD-SEQ       PIC 9(6).
+       01  WS-SYSTEM-SEQ       PIC 9(6).
+
+       01  WS-SYSTEM-TIME      PIC 9(8).
+       01  WS-SYSTEM-TIME-R REDEFINES WS-SYSTEM-TIME.
+           05 WS-SYS-HHMM       PIC 9(4).
+           05 FILLER           PIC 9(4).
+
        01  WS-DISPLAY-GROSS    PIC $$$,$$$,$$9.99.
        01  WS-DISPLAY-NET      PIC $$$,$$$,$$9.99.
        01  WS-DISPLAY-TOTAL    PIC $$$,$$$,$$$,$$9.99.
 
-       PROCEDURE DIVISION.
+       COPY ACHREC.
+
+       01  WS-ACH-FILE-DATE     PIC 9(6).
+       01  WS-ACH-FILE-DATE-R REDEFINES WS-ACH-FILE-DATE.
+           05 WS-ACH-FD-YY       PIC 9(2).
+           05 WS-ACH-FD-MM       PIC 9(2).
+           05 WS-ACH-FD-DD       PIC 9(2).
+
+       01  WS-ACH-CONSTANTS.
+           05 WS-ACH-ORIGIN-RTN  PIC X(10) VALUE '0123456780'.
+           05 WS-ACH-DEST-RTN    PIC X(10) VALUE '0000000010'.
+           05 WS-ACH-ORIG-DFI-ID PIC X(08) VALUE '01234567'.
+           05 WS-ACH-COMPANY-ID  PIC X(10) VALUE '1234567890'.
+           05 WS-ACH-COMPANY-NM  PIC X(16) VALUE 'PAYROLL TEAM'.
+           05 WS-ACH-DEST-NAME   PIC X(23) VALUE 'EMPLOYEE BANK'.
+           05 WS-ACH-ORIG-NAME   PIC X(23) VALUE 'PAYROLL TEAM'.
+
+       01  WS-ACH-ENTRY-COUNT   PIC 9(08) VALUE ZEROS.
+       01  WS-ACH-HASH-TOTAL    PIC 9(10) VALUE ZEROS.
+       01  WS-ACH-TOTAL-CREDIT  PIC 9(10)V99 VALUE ZEROS.
+       01  WS-ACH-TRACE-SEQ     PIC 9(07) VALUE ZEROS.
+       01  WS-ACH-RECV-DFI-NUM  PIC 9(08) VALUE ZEROS.
+       01  WS-ACH-SCAN-TRACE    PIC 9(07) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-PARM.
+           05 LK-PARM-LEN      PIC S9(4) COMP.
+           05 LK-PARM-TEXT     PIC X(16).
+
+       PROCEDURE DIVISION USING LK-PARM.
        MAIN-ROUTINE.
+           PERFORM GET-BATCH-PERIOD
            DISPLAY 'PAYRLL01 STARTING - PERIOD: ' WS-BATCH-PERIOD
+           DISPLAY '  PAY FREQUENCY: ' WS-RUN-FREQUENCY
+           PERFORM CHECK-RESTART
+           PERFORM LOAD-TAX-TABLE
            PERFORM OPEN-FILES
            PERFORM READ-EMPMASTER
-           PERFORM WRITE-DISBURSEMENTS
            PERFORM CLOSE-FILES
            DISPLAY 'PAYRLL01 COMPLETE'
            DISPLAY '  RECORDS READ:    ' WS-RECORDS-READ
@@ -96,25 +304,260 @@
            DISPLAY '  TOTAL GROSS PAY: ' WS-DISPLAY-TOTAL
            STOP RUN.
 
+       GET-BATCH-PERIOD.
+           IF LK-PARM-TEXT = SPACES OR LOW-VALUES
+               PERFORM READ-CONTROL-PERIOD
+           ELSE
+               UNSTRING LK-PARM-TEXT DELIMITED BY ','
+                   INTO WS-BATCH-PERIOD WS-RUN-FREQUENCY
+               END-UNSTRING
+           END-IF
+           PERFORM VALIDATE-BATCH-PERIOD.
+
+       READ-CONTROL-PERIOD.
+           OPEN INPUT PERCTL
+           IF WS-CTL-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING PERCTL: ' WS-CTL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           READ PERCTL
+               AT END
+                   DISPLAY 'ERROR: PERCTL CONTROL FILE IS EMPTY'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ
+           MOVE PERCTL-PERIOD TO WS-BATCH-PERIOD
+           IF PERCTL-FREQUENCY NOT = SPACES
+               MOVE PERCTL-FREQUENCY TO WS-RUN-FREQUENCY
+           END-IF
+           CLOSE PERCTL.
+
+       VALIDATE-BATCH-PERIOD.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           IF WS-BP-DASH NOT = '-'
+               DISPLAY 'ERROR: BATCH PERIOD ' WS-BATCH-PERIOD
+                       ' IS NOT IN CCYY-MM FORMAT'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-BP-MONTH < 1 OR WS-BP-MONTH > 12
+               DISPLAY 'ERROR: BATCH PERIOD ' WS-BATCH-PERIOD
+                       ' HAS AN INVALID MONTH'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           COMPUTE WS-PERIOD-SEQ = WS-BP-YEAR * 12 + WS-BP-MONTH
+           COMPUTE WS-SYSTEM-SEQ = WS-SYS-YEAR * 12 + WS-SYS-MONTH
+           IF WS-PERIOD-SEQ > WS-SYSTEM-SEQ + 1
+               DISPLAY 'WARNING: BATCH PERIOD ' WS-BATCH-PERIOD
+                       ' IS MORE THAN ONE MONTH AHEAD OF TODAY ('
+                       WS-SYS-YEAR '-' WS-SYS-MONTH ')'
+           END-IF
+           PERFORM VALIDATE-RUN-FREQUENCY.
+
+       VALIDATE-RUN-FREQUENCY.
+           IF NOT WS-RUN-WEEKLY AND NOT WS-RUN-BIWEEKLY
+                   AND NOT WS-RUN-MONTHLY
+               DISPLAY 'ERROR: PAY FREQUENCY "' WS-RUN-FREQUENCY
+                       '" IS NOT W, B, OR M'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       CHECK-RESTART.
+           OPEN INPUT CKPTFILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM FIND-LAST-CHECKPOINT
+               CLOSE CKPTFILE
+               IF WS-RESTART-ID NOT = SPACES
+                   DISPLAY 'RESTARTING AFTER CHECKPOINT EMP-ID: '
+                           WS-RESTART-ID
+               END-IF
+           END-IF.
+
+       FIND-LAST-CHECKPOINT.
+           READ CKPTFILE
+               AT END MOVE 'Y' TO WS-CKPT-EOF-FLAG
+           END-READ
+           PERFORM UNTIL CKPT-END-OF-FILE
+               IF CKPT-PERIOD = WS-BATCH-PERIOD
+                       AND CKPT-FREQUENCY = WS-RUN-FREQUENCY
+                   MOVE CKPT-EMP-ID TO WS-RESTART-ID
+               END-IF
+               READ CKPTFILE
+                   AT END MOVE 'Y' TO WS-CKPT-EOF-FLAG
+               END-READ
+           END-PERFORM.
+
+       LOAD-TAX-TABLE.
+           OPEN INPUT TAXBRKT
+           IF WS-BRKT-STATUS = '00'
+               PERFORM LOAD-TAX-TABLE-RECORDS
+               CLOSE TAXBRKT
+           ELSE
+               DISPLAY 'WARNING: TAXBRKT NOT AVAILABLE (STATUS '
+                       WS-BRKT-STATUS
+                       ') - FALLING BACK TO EMP-TAX-PCT'
+           END-IF.
+
+       LOAD-TAX-TABLE-RECORDS.
+           READ TAXBRKT
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+           PERFORM UNTIL END-OF-FILE
+               OR WS-TAX-TABLE-COUNT = 30
+               ADD 1 TO WS-TAX-TABLE-COUNT
+               SET WS-TAX-IDX TO WS-TAX-TABLE-COUNT
+               MOVE TAXBRKT-FILING-STATUS TO WS-TAX-FILING-STATUS
+                                              (WS-TAX-IDX)
+               MOVE TAXBRKT-BRACKET-NO    TO WS-TAX-BRACKET-NO
+                                              (WS-TAX-IDX)
+               MOVE TAXBRKT-LOW-AMT       TO WS-TAX-LOW-AMT
+                                              (WS-TAX-IDX)
+               MOVE TAXBRKT-HIGH-AMT      TO WS-TAX-HIGH-AMT
+                                              (WS-TAX-IDX)
+               MOVE TAXBRKT-RATE          TO WS-TAX-RATE
+                                              (WS-TAX-IDX)
+               READ TAXBRKT
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+           END-PERFORM
+           IF WS-TAX-TABLE-COUNT = 30 AND NOT END-OF-FILE
+               DISPLAY 'ERROR: TAXBRKT HAS MORE THAN 30 BRACKET '
+                       'ENTRIES - INCREASE WS-TAX-TABLE OCCURS'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE 'N' TO WS-EOF-FLAG.
+
        OPEN-FILES.
-           OPEN INPUT EMPMASTR
+           OPEN I-O EMPMASTR
            IF WS-EMP-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING EMPMASTR: ' WS-EMP-STATUS
                MOVE 16 TO RETURN-CODE
                STOP RUN
            END-IF
-           OPEN OUTPUT DISBFILE
+           IF WS-RESTART-ID NOT = SPACES
+               MOVE WS-RESTART-ID TO EMP-ID
+               START EMPMASTR KEY IS GREATER THAN EMP-ID
+                   INVALID KEY MOVE 'Y' TO WS-EOF-FLAG
+               END-START
+               PERFORM REDERIVE-RESTART-TOTALS
+               OPEN EXTEND DISBFILE
+               OPEN EXTEND CKPTFILE
+               OPEN EXTEND EXCPFILE
+               OPEN EXTEND ACHFILE
+               OPEN EXTEND AUDITLOG
+           ELSE
+               OPEN OUTPUT DISBFILE
+               OPEN OUTPUT CKPTFILE
+               OPEN OUTPUT EXCPFILE
+               OPEN OUTPUT ACHFILE
+               PERFORM WRITE-ACH-FILE-HEADER
+               PERFORM WRITE-ACH-BATCH-HEADER
+               OPEN OUTPUT AUDITLOG
+           END-IF
            IF WS-DISB-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING DISBFILE: ' WS-DISB-STATUS
                MOVE 16 TO RETURN-CODE
                STOP RUN
+           END-IF
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING CKPTFILE: ' WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-EXCP-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EXCPFILE: ' WS-EXCP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-ACH-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING ACHFILE: ' WS-ACH-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING AUDITLOG: ' WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
            END-IF.
 
-       READ-EMPMASTER.
-           DISPLAY 'READING EMPMASTER FILE...'
-           READ EMPMASTR
+       REDERIVE-RESTART-TOTALS.
+           OPEN INPUT DISBFILE
+           IF WS-DISB-STATUS = '00'
+               PERFORM REDERIVE-DISB-TOTALS
+               CLOSE DISBFILE
+           END-IF
+           OPEN INPUT EXCPFILE
+           IF WS-EXCP-STATUS = '00'
+               PERFORM REDERIVE-EXCP-TOTALS
+               CLOSE EXCPFILE
+           END-IF
+           OPEN INPUT ACHFILE
+           IF WS-ACH-STATUS = '00'
+               PERFORM REDERIVE-ACH-TOTALS
+               CLOSE ACHFILE
+           END-IF.
+
+       REDERIVE-DISB-TOTALS.
+           READ DISBFILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+           PERFORM UNTIL END-OF-FILE
+               IF DISB-DETAIL-REC
+                   ADD 1              TO WS-RECORDS-WRIT
+                   ADD DISB-GROSS-PAY TO WS-TOTAL-GROSS
+                   ADD DISB-NET-PAY   TO WS-TOTAL-NET
+               END-IF
+               READ DISBFILE
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-EOF-FLAG.
+
+       REDERIVE-EXCP-TOTALS.
+           READ EXCPFILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-RECORDS-SKIP
+               READ EXCPFILE
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-EOF-FLAG.
+
+       REDERIVE-ACH-TOTALS.
+           READ ACHFILE
                AT END MOVE 'Y' TO WS-EOF-FLAG
            END-READ
+           PERFORM UNTIL END-OF-FILE
+               IF ACH-RECORD (1:1) = '6'
+                   MOVE ACH-RECORD TO WS-ACH-ENTRY-DETAIL
+                   MOVE AED-RECV-DFI-ID TO WS-ACH-RECV-DFI-NUM
+                   ADD 1 TO WS-ACH-ENTRY-COUNT
+                   ADD WS-ACH-RECV-DFI-NUM TO WS-ACH-HASH-TOTAL
+                   ADD AED-AMOUNT TO WS-ACH-TOTAL-CREDIT
+                   MOVE AED-TRACE-NUMBER (9:7) TO WS-ACH-SCAN-TRACE
+                   IF WS-ACH-SCAN-TRACE > WS-ACH-TRACE-SEQ
+                       MOVE WS-ACH-SCAN-TRACE TO WS-ACH-TRACE-SEQ
+                   END-IF
+               END-IF
+               READ ACHFILE
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-EOF-FLAG.
+
+       READ-EMPMASTER.
+           DISPLAY 'READING EMPMASTER FILE...'
+           IF NOT END-OF-FILE
+               READ EMPMASTR
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+           END-IF
            PERFORM UNTIL END-OF-FILE
                ADD 1 TO WS-RECORDS-READ
                MOVE EMP-ID           TO WS-EMP-ID
@@ -123,7 +566,36 @@
                MOVE EMP-HOURS-WORKED TO WS-HOURS
                MOVE EMP-HOURLY-RATE  TO WS-RATE
                MOVE EMP-TAX-PCT      TO WS-TAX-PCT
-               PERFORM CALC-PAY
+               MOVE EMP-FILING-STATUS TO WS-FILING-STATUS
+               MOVE EMP-DED-GARNISH  TO WS-DED-GARNISH
+               MOVE EMP-DED-401K     TO WS-DED-401K
+               MOVE EMP-DED-HEALTH   TO WS-DED-HEALTH
+               IF NOT EMP-ACTIVE
+                   PERFORM LOG-EXCEPTION
+               ELSE
+                   IF EMP-PAY-FREQUENCY NOT = SPACES
+                           AND EMP-PAY-FREQUENCY NOT = WS-RUN-FREQUENCY
+                       ADD 1 TO WS-RECORDS-NOT-DUE
+                   ELSE
+                       PERFORM VALIDATE-EMPLOYEE-DATA
+                       IF WS-VALID-DATA
+                           PERFORM CALC-PAY
+                           IF WS-VALID-DATA
+                               PERFORM WRITE-DISBURSEMENTS
+                               IF EMP-ACH-ROUTING NOT = ZERO
+                                       AND EMP-ACH-ACCOUNT NOT = SPACES
+                                   PERFORM WRITE-ACH-ENTRY
+                               END-IF
+                               PERFORM REWRITE-EMPMASTER
+                           ELSE
+                               PERFORM LOG-VALIDATION-FAILURE
+                           END-IF
+                       ELSE
+                           PERFORM LOG-VALIDATION-FAILURE
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM WRITE-CHECKPOINT
                READ EMPMASTR
                    AT END MOVE 'Y' TO WS-EOF-FLAG
                END-READ
@@ -132,33 +604,255 @@
                    ' EMPLOYEES'.
 
        CALC-PAY.
-           MULTIPLY WS-HOURS BY WS-RATE
-               GIVING WS-GROSS-PAY
-           MULTIPLY WS-GROSS-PAY BY WS-TAX-PCT
-               GIVING WS-TAX-AMOUNT
-           SUBTRACT WS-TAX-AMOUNT FROM WS-GROSS-PAY
-               GIVING WS-NET-PAY
-           ADD WS-GROSS-PAY TO WS-TOTAL-GROSS
-           ADD WS-NET-PAY   TO WS-TOTAL-NET
-           MOVE WS-GROSS-PAY TO WS-DISPLAY-GROSS
-           MOVE WS-NET-PAY   TO WS-DISPLAY-NET
-           DISPLAY '  EMP: ' WS-EMP-ID ' ' WS-EMP-NAME
-                   ' GROSS: ' WS-DISPLAY-GROSS
-                   ' NET: '   WS-DISPLAY-NET.
+           IF WS-HOURS > WS-OT-THRESHOLD
+               MOVE WS-OT-THRESHOLD TO WS-REG-HOURS
+               SUBTRACT WS-OT-THRESHOLD FROM WS-HOURS
+                   GIVING WS-OT-HOURS
+           ELSE
+               MOVE WS-HOURS TO WS-REG-HOURS
+               MOVE ZERO     TO WS-OT-HOURS
+           END-IF
+           MULTIPLY WS-REG-HOURS BY WS-RATE
+               GIVING WS-REG-PAY
+           MULTIPLY WS-OT-HOURS BY WS-RATE
+               GIVING WS-OT-PAY
+           MULTIPLY WS-OT-PAY BY WS-OT-FACTOR
+               GIVING WS-OT-PAY
+           ADD WS-REG-PAY WS-OT-PAY GIVING WS-GROSS-PAY
+           PERFORM CALC-BRACKET-TAX
+           ADD WS-DED-GARNISH WS-DED-401K WS-DED-HEALTH
+               GIVING WS-TOTAL-DEDUCT
+           IF WS-VALID-DATA
+               IF WS-TAX-AMOUNT + WS-TOTAL-DEDUCT > WS-GROSS-PAY
+                   SET WS-INVALID-DATA TO TRUE
+                   MOVE 'DEDUCTIONS EXCEED GROSS PAY' TO
+                       WS-VALIDATION-REASON
+               ELSE
+                   SUBTRACT WS-TAX-AMOUNT WS-TOTAL-DEDUCT
+                       FROM WS-GROSS-PAY GIVING WS-NET-PAY
+                   ADD WS-GROSS-PAY TO WS-TOTAL-GROSS
+                   ADD WS-NET-PAY   TO WS-TOTAL-NET
+                   ADD WS-GROSS-PAY  TO EMP-YTD-GROSS
+                   ADD WS-TAX-AMOUNT TO EMP-YTD-TAX
+                   ADD WS-NET-PAY    TO EMP-YTD-NET
+                   MOVE WS-GROSS-PAY TO WS-DISPLAY-GROSS
+                   MOVE WS-NET-PAY   TO WS-DISPLAY-NET
+                   DISPLAY '  EMP: ' WS-EMP-ID ' ' WS-EMP-NAME
+                           ' GROSS: ' WS-DISPLAY-GROSS
+                           ' NET: '   WS-DISPLAY-NET
+                   PERFORM WRITE-AUDIT-LOG
+               END-IF
+           END-IF.
+
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           MOVE WS-EMP-ID      TO AUDIT-EMP-ID
+           MOVE WS-SYSTEM-DATE TO AUDIT-RUN-DATE
+           MOVE WS-BATCH-PERIOD TO AUDIT-PERIOD
+           MOVE WS-GROSS-PAY   TO AUDIT-GROSS-PAY
+           MOVE WS-TAX-AMOUNT  TO AUDIT-TAX-AMOUNT
+           MOVE WS-NET-PAY     TO AUDIT-NET-PAY
+           WRITE AUDIT-RECORD.
+
+       LOG-EXCEPTION.
+           ADD 1 TO WS-RECORDS-SKIP
+           MOVE WS-EMP-ID     TO EXCP-EMP-ID
+           MOVE WS-EMP-NAME   TO EXCP-EMP-NAME
+           MOVE WS-BATCH-PERIOD TO EXCP-PERIOD
+           EVALUATE TRUE
+               WHEN EMP-ON-LEAVE
+                   MOVE 'EMPLOYEE ON LEAVE' TO EXCP-REASON
+               WHEN EMP-TERMINATED
+                   MOVE 'EMPLOYEE TERMINATED' TO EXCP-REASON
+               WHEN OTHER
+                   MOVE 'UNKNOWN EMP-STATUS' TO EXCP-REASON
+           END-EVALUATE
+           WRITE EXCP-RECORD
+           DISPLAY '  SKIPPED: ' WS-EMP-ID ' ' WS-EMP-NAME
+                   ' REASON: ' EXCP-REASON.
+
+       VALIDATE-EMPLOYEE-DATA.
+           SET WS-VALID-DATA TO TRUE
+           MOVE SPACES TO WS-VALIDATION-REASON
+           IF WS-HOURS = ZERO OR WS-HOURS > WS-MAX-HOURS
+               SET WS-INVALID-DATA TO TRUE
+               MOVE 'HOURS-WORKED OUT OF RANGE' TO
+                   WS-VALIDATION-REASON
+           END-IF
+           IF WS-RATE <= WS-MIN-RATE
+               SET WS-INVALID-DATA TO TRUE
+               MOVE 'HOURLY RATE NOT POSITIVE' TO
+                   WS-VALIDATION-REASON
+           END-IF
+           IF WS-TAX-TABLE-COUNT = ZERO
+               IF WS-TAX-PCT > WS-MAX-TAX-PCT
+                   SET WS-INVALID-DATA TO TRUE
+                   MOVE 'TAX PERCENT OUT OF RANGE' TO
+                       WS-VALIDATION-REASON
+               END-IF
+           END-IF.
+
+       LOG-VALIDATION-FAILURE.
+           ADD 1 TO WS-RECORDS-SKIP
+           MOVE WS-EMP-ID       TO EXCP-EMP-ID
+           MOVE WS-EMP-NAME     TO EXCP-EMP-NAME
+           MOVE WS-BATCH-PERIOD TO EXCP-PERIOD
+           MOVE WS-VALIDATION-REASON TO EXCP-REASON
+           WRITE EXCP-RECORD
+           DISPLAY '  REJECTED: ' WS-EMP-ID ' ' WS-EMP-NAME
+                   ' REASON: ' EXCP-REASON.
+
+       CALC-BRACKET-TAX.
+           MOVE ZEROS TO WS-TAX-AMOUNT
+           IF WS-TAX-TABLE-COUNT = ZERO
+               MULTIPLY WS-GROSS-PAY BY WS-TAX-PCT
+                   GIVING WS-TAX-AMOUNT
+           ELSE
+               MOVE 'N' TO WS-BRACKET-MATCH-FLAG
+               PERFORM VARYING WS-TAX-IDX FROM 1 BY 1
+                       UNTIL WS-TAX-IDX > WS-TAX-TABLE-COUNT
+                   IF WS-TAX-FILING-STATUS (WS-TAX-IDX)
+                           = WS-FILING-STATUS
+                       AND WS-GROSS-PAY
+                           > WS-TAX-LOW-AMT (WS-TAX-IDX)
+                       MOVE 'Y' TO WS-BRACKET-MATCH-FLAG
+                       PERFORM ACCUM-BRACKET-AMOUNT
+                   END-IF
+               END-PERFORM
+               IF NOT WS-BRACKET-MATCHED
+                   SET WS-INVALID-DATA TO TRUE
+                   MOVE 'NO MATCHING TAX BRACKET FOUND' TO
+                       WS-VALIDATION-REASON
+               END-IF
+           END-IF.
+
+       ACCUM-BRACKET-AMOUNT.
+           IF WS-GROSS-PAY > WS-TAX-HIGH-AMT (WS-TAX-IDX)
+               COMPUTE WS-BRACKET-TAXABLE =
+                   WS-TAX-HIGH-AMT (WS-TAX-IDX)
+                   - WS-TAX-LOW-AMT (WS-TAX-IDX)
+           ELSE
+               COMPUTE WS-BRACKET-TAXABLE =
+                   WS-GROSS-PAY - WS-TAX-LOW-AMT (WS-TAX-IDX)
+           END-IF
+           COMPUTE WS-BRACKET-TAX =
+               WS-BRACKET-TAXABLE * WS-TAX-RATE (WS-TAX-IDX)
+           ADD WS-BRACKET-TAX TO WS-TAX-AMOUNT.
 
        WRITE-DISBURSEMENTS.
-           DISPLAY 'WRITING DISBURSEMENT RECORDS...'
+           MOVE 'D'          TO DISB-REC-TYPE
            MOVE WS-EMP-ID    TO DISB-EMP-ID
            MOVE WS-EMP-NAME  TO DISB-NAME
            MOVE WS-GROSS-PAY TO DISB-GROSS-PAY
+           MOVE WS-OT-PAY    TO DISB-OT-PAY
            MOVE WS-NET-PAY   TO DISB-NET-PAY
            MOVE WS-TAX-AMOUNT TO DISB-TAX-AMT
            MOVE WS-DEPARTMENT TO DISB-DEPARTMENT
+           MOVE WS-DED-GARNISH TO DISB-DED-GARNISH
+           MOVE WS-DED-401K    TO DISB-DED-401K
+           MOVE WS-DED-HEALTH  TO DISB-DED-HEALTH
            WRITE DISB-RECORD
-           ADD 1 TO WS-RECORDS-WRIT
-           DISPLAY '  DISBURSEMENTS WRITTEN: ' WS-RECORDS-WRIT
-                   ' RECORDS'.
+           ADD 1 TO WS-RECORDS-WRIT.
+
+       REWRITE-EMPMASTER.
+           REWRITE EMP-RECORD
+           IF WS-EMP-STATUS NOT = '00'
+               DISPLAY 'ERROR REWRITING EMPMASTR: ' WS-EMP-ID
+                       ' STATUS: ' WS-EMP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-EMP-ID       TO CKPT-EMP-ID
+           MOVE WS-BATCH-PERIOD TO CKPT-PERIOD
+           MOVE WS-RUN-FREQUENCY TO CKPT-FREQUENCY
+           WRITE CKPT-RECORD
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'WARNING: UNABLE TO WRITE CHECKPOINT FOR EMP '
+                       WS-EMP-ID ' STATUS: ' WS-CKPT-STATUS
+           END-IF.
+
+       WRITE-TRAILER.
+           MOVE SPACES         TO DISB-DETAIL-DATA
+           MOVE 'T'            TO DISB-REC-TYPE
+           MOVE WS-RECORDS-WRIT TO DISB-TRL-RECORD-COUNT
+           MOVE WS-TOTAL-GROSS TO DISB-TRL-TOTAL-GROSS
+           MOVE WS-TOTAL-NET   TO DISB-TRL-TOTAL-NET
+           WRITE DISB-RECORD.
+
+       WRITE-ACH-FILE-HEADER.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SYSTEM-TIME FROM TIME
+           MOVE WS-SYS-YY   TO WS-ACH-FD-YY
+           MOVE WS-SYS-MONTH TO WS-ACH-FD-MM
+           MOVE WS-SYS-DAY  TO WS-ACH-FD-DD
+           MOVE WS-ACH-DEST-RTN   TO AFH-IMMED-DEST
+           MOVE WS-ACH-ORIGIN-RTN TO AFH-IMMED-ORIGIN
+           MOVE WS-ACH-FILE-DATE  TO AFH-FILE-CREATE-DT
+           MOVE WS-SYS-HHMM       TO AFH-FILE-CREATE-TM
+           MOVE WS-ACH-DEST-NAME  TO AFH-IMMED-DEST-NAME
+           MOVE WS-ACH-ORIG-NAME  TO AFH-IMMED-ORIG-NAME
+           WRITE ACH-RECORD FROM WS-ACH-FILE-HEADER.
+
+       WRITE-ACH-BATCH-HEADER.
+           MOVE WS-ACH-COMPANY-NM TO ABH-COMPANY-NAME
+           MOVE WS-ACH-COMPANY-ID TO ABH-COMPANY-ID
+           MOVE WS-ACH-FILE-DATE  TO ABH-DESC-DATE
+           MOVE WS-ACH-FILE-DATE  TO ABH-EFFECTIVE-DATE
+           MOVE WS-ACH-ORIG-DFI-ID TO ABH-ORIG-DFI-ID
+           WRITE ACH-RECORD FROM WS-ACH-BATCH-HEADER.
+
+       WRITE-ACH-ENTRY.
+           ADD 1 TO WS-ACH-TRACE-SEQ
+           ADD 1 TO WS-ACH-ENTRY-COUNT
+           IF EMP-ACH-CHECKING
+               MOVE '22' TO AED-TXN-CODE
+           ELSE
+               MOVE '32' TO AED-TXN-CODE
+           END-IF
+           MOVE EMP-ACH-ROUTING (1:8) TO AED-RECV-DFI-ID
+           MOVE EMP-ACH-ROUTING (9:1) TO AED-CHECK-DIGIT
+           MOVE EMP-ACH-ACCOUNT   TO AED-DFI-ACCOUNT-NUM
+           MOVE WS-NET-PAY        TO AED-AMOUNT
+           MOVE WS-EMP-ID         TO AED-INDIV-ID-NUMBER
+           MOVE WS-EMP-NAME       TO AED-INDIV-NAME
+           MOVE WS-ACH-ORIG-DFI-ID (1:8) TO AED-TRACE-NUMBER (1:8)
+           MOVE WS-ACH-TRACE-SEQ  TO AED-TRACE-NUMBER (9:7)
+           MOVE EMP-ACH-ROUTING (1:8) TO WS-ACH-RECV-DFI-NUM
+           ADD WS-ACH-RECV-DFI-NUM TO WS-ACH-HASH-TOTAL
+           ADD WS-NET-PAY TO WS-ACH-TOTAL-CREDIT
+           WRITE ACH-RECORD FROM WS-ACH-ENTRY-DETAIL.
+
+       WRITE-ACH-TRAILERS.
+           MOVE WS-ACH-ENTRY-COUNT TO ABC-ENTRY-COUNT
+           MOVE WS-ACH-HASH-TOTAL  TO ABC-ENTRY-HASH
+           MOVE ZEROS              TO ABC-TOTAL-DEBIT
+           MOVE WS-ACH-TOTAL-CREDIT TO ABC-TOTAL-CREDIT
+           MOVE WS-ACH-COMPANY-ID  TO ABC-COMPANY-ID
+           MOVE WS-ACH-ORIG-DFI-ID TO ABC-ORIG-DFI-ID
+           WRITE ACH-RECORD FROM WS-ACH-BATCH-CONTROL
+           MOVE WS-ACH-ENTRY-COUNT TO AFC-ENTRY-COUNT
+           MOVE WS-ACH-HASH-TOTAL  TO AFC-ENTRY-HASH
+           MOVE ZEROS              TO AFC-TOTAL-DEBIT
+           MOVE WS-ACH-TOTAL-CREDIT TO AFC-TOTAL-CREDIT
+           MOVE 2                  TO AFC-BLOCK-COUNT
+           WRITE ACH-RECORD FROM WS-ACH-FILE-CONTROL.
 
        CLOSE-FILES.
+           PERFORM WRITE-TRAILER
+           PERFORM WRITE-ACH-TRAILERS
+           DISPLAY '  DISBURSEMENTS WRITTEN: ' WS-RECORDS-WRIT
+                   ' RECORDS'
+           DISPLAY '  EXCEPTIONS LOGGED:     ' WS-RECORDS-SKIP
+                   ' RECORDS'
+           DISPLAY '  ACH ENTRIES WRITTEN:   ' WS-ACH-ENTRY-COUNT
+                   ' RECORDS'
+           DISPLAY '  NOT DUE THIS CYCLE:    ' WS-RECORDS-NOT-DUE
+                   ' RECORDS'
            CLOSE EMPMASTR
-           CLOSE DISBFILE.
+           CLOSE DISBFILE
+           CLOSE CKPTFILE
+           CLOSE EXCPFILE
+           CLOSE ACHFILE
+           CLOSE AUDITLOG.
